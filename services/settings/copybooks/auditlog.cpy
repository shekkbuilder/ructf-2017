@@ -0,0 +1,7 @@
+      *> get-section audit trail record layout. One record is appended
+      *> per invocation of get-section, successful or not.
+       01 audit-record.
+         02 audit-timestamp picture x(21).
+         02 audit-section-name picture x(40).
+         02 audit-key-index picture 9.
+         02 audit-rcode picture x(2).
