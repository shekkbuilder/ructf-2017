@@ -0,0 +1,17 @@
+      *> sections-db record layout, shared by every program that reads
+      *> or maintains sections.dat.
+      *>
+      *> api-key-scope is a trailing table, appended after the fields
+      *> that predate it, so name/api-key/api-keys-count/state keep the
+      *> exact byte offsets they had before scope was added. Existing
+      *> sections.dat records still need to be widened/reloaded to the
+      *> new (longer) record length before this ships; see
+      *> IMPLEMENTATION_STATUS.md.
+       01 ssection.
+         02 name picture x(40).
+         02 api-keys occurs 9 times.
+           03 api-key picture x(80).
+         02 api-keys-count picture 9.
+         02 state picture x(40).
+         02 api-key-scopes occurs 9 times.
+           03 api-key-scope picture x(40).
