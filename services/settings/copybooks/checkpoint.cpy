@@ -0,0 +1,10 @@
+      *> restart checkpoint record for the bulk settings loader. The
+      *> checkpoint file holds exactly one record: the composite-key of
+      *> the last settings-db row committed, so a failed overnight run
+      *> can resume after it instead of reloading from the top.
+       01 checkpoint-record.
+         02 checkpoint-composite-key.
+           03 checkpoint-section-name picture x(40).
+           03 checkpoint-param-name picture x(40).
+         02 checkpoint-record-count picture 9(9).
+         02 checkpoint-timestamp picture x(21).
