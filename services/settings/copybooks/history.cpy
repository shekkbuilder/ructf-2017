@@ -0,0 +1,9 @@
+      *> settings-history record layout. Appended (never rewritten)
+      *> whenever put-setting changes an existing sparam-value, so the
+      *> prior value is not lost.
+       01 history-record.
+         02 hist-composite-key.
+           03 hist-section-name picture x(40).
+           03 hist-param-name picture x(40).
+         02 hist-effective-timestamp picture x(21).
+         02 hist-old-value picture x(87).
