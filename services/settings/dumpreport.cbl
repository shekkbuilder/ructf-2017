@@ -0,0 +1,81 @@
+       identification division.
+       program-id. dump-report.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional sections-db assign to 'sections.dat'
+           organization is indexed
+           access mode is sequential
+           record key is name
+           lock mode is automatic
+           sharing with all other.
+
+         select optional settings-db assign to 'settings.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is composite-key
+           lock mode is automatic
+           sharing with all other.
+
+       data division.
+       file section.
+         fd sections-db is external.
+         copy ssection.
+
+         fd settings-db is external.
+         copy setting.
+
+       working-storage section.
+         01 ws-eof-sections picture x value 'n'.
+         01 ws-eof-settings picture x value 'n'.
+         01 ws-scan-section-name picture x(40).
+
+       procedure division.
+       dump-report-main.
+           open input sections-db
+           open input settings-db
+
+           perform until ws-eof-sections is equal to 'y'
+             read sections-db next record
+               at end
+                 move 'y' to ws-eof-sections
+               not at end
+                 perform display-section
+             end-read
+           end-perform
+
+           close sections-db
+           close settings-db
+           stop run.
+
+       display-section.
+           display 'SECTION: ' name
+           display '  API-KEYS-COUNT: ' api-keys-count
+           display '  STATE: ' state
+
+           move name to ws-scan-section-name
+           move ws-scan-section-name to ssection-name
+           move spaces to sparam-name
+           move 'n' to ws-eof-settings
+
+           start settings-db
+             key is not less than composite-key
+             invalid key
+               move 'y' to ws-eof-settings
+           end-start
+
+           perform until ws-eof-settings is equal to 'y'
+             read settings-db next record
+               at end
+                 move 'y' to ws-eof-settings
+               not at end
+                 if ssection-name is not equal to ws-scan-section-name
+                   move 'y' to ws-eof-settings
+                 else
+                   display '    ' sparam-name ' = ' sparam-value
+                 end-if
+             end-read
+           end-perform.
+
+       end program dump-report.
