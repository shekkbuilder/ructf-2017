@@ -0,0 +1,128 @@
+       identification division.
+       program-id. put-setting.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional sections-db assign to 'sections.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is name
+           lock mode is automatic
+           sharing with all other.
+
+         select optional settings-db assign to 'settings.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is composite-key
+           lock mode is automatic
+           sharing with all other.
+
+         select optional history-db assign to 'settings-history.dat'
+           organization is sequential
+           access mode is sequential
+           lock mode is automatic
+           sharing with all other.
+
+       data division.
+       file section.
+         fd sections-db is external.
+         copy ssection.
+
+         fd settings-db is external.
+         copy setting.
+
+         fd history-db.
+         copy history.
+
+       working-storage section.
+         01 norm-section-name picture x(40).
+         01 norm-param-name picture x(40).
+         01 ws-new-value picture x(87).
+
+       linkage section.
+         01 need-more picture 9.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 param-name picture x(40).
+           02 param-value picture x(87).
+           02 filler picture x(857).
+         01 result.
+           02 rcode picture x(2).
+           02 action-code picture x.
+           02 filler picture xx.
+         01 result-length binary-long unsigned.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-put-setting.
+           if argc is less than 167
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+           move function trim(function upper-case(section-name))
+             to norm-section-name
+           move function trim(function upper-case(param-name))
+             to norm-param-name
+           move param-value to ws-new-value
+
+           move norm-section-name to name
+           read sections-db record
+             invalid key
+               move 'ns' to rcode
+               move space to action-code
+               move 3 to result-length
+               goback
+           end-read
+
+           move norm-section-name to ssection-name
+           move norm-param-name to sparam-name
+
+           read settings-db record
+             invalid key
+               move ws-new-value to sparam-value
+               write setting-record
+                 invalid key
+                   move 'er' to rcode
+                   move space to action-code
+                   move 3 to result-length
+                   goback
+               end-write
+               move 'ok' to rcode
+               move 'c' to action-code
+               move 3 to result-length
+               goback
+           end-read
+
+      *> settings-db record existed: sparam-value still holds the
+      *> value being replaced, so record it before it is overwritten.
+           perform write-history-record
+           move ws-new-value to sparam-value
+
+           rewrite setting-record
+             invalid key
+               move 'er' to rcode
+               move space to action-code
+               move 3 to result-length
+               goback
+           end-rewrite
+           move 'ok' to rcode
+           move 'u' to action-code
+           move 3 to result-length
+           goback.
+
+       write-history-record.
+           open extend history-db
+           move ssection-name to hist-section-name
+           move sparam-name to hist-param-name
+           move function current-date to hist-effective-timestamp
+           move sparam-value to hist-old-value
+           write history-record
+           close history-db.
+
+       end program put-setting.
