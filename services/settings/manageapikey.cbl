@@ -0,0 +1,121 @@
+       identification division.
+       program-id. manage-api-key.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional sections-db assign to 'sections.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is name
+           lock mode is automatic
+           sharing with all other.
+
+       data division.
+       file section.
+         fd sections-db is external.
+         copy ssection.
+
+       working-storage section.
+         01 norm-section-name picture x(40).
+         01 norm-scope picture x(40).
+
+       linkage section.
+         01 need-more picture 9.
+         01 argc binary-long unsigned.
+         01 argv.
+           02 section-name picture x(40).
+           02 operation-code picture x.
+           02 key-index picture 9.
+           02 new-api-key picture x(80).
+           02 new-scope picture x(40).
+           02 filler picture x(862).
+         01 result.
+           02 rcode picture x(2).
+           02 filler picture xxx.
+         01 result-length binary-long unsigned.
+
+       procedure division
+         using argc, argv, result, result-length
+         returning need-more.
+       start-manage-api-key.
+           if argc is less than 162
+             move 1 to need-more
+             goback
+           else
+             move zero to need-more
+           end-if
+
+           move function trim(function upper-case(section-name))
+             to norm-section-name
+           move function trim(function upper-case(new-scope))
+             to norm-scope
+
+           move norm-section-name to name
+           read sections-db record
+             invalid key
+               move 'ns' to rcode
+               move 2 to result-length
+               goback
+           end-read
+
+           evaluate operation-code
+             when 'A'
+               perform append-key
+             when 'R'
+               perform rotate-key
+             when 'V'
+               perform revoke-key
+             when other
+               move 'ic' to rcode
+           end-evaluate
+
+           move 2 to result-length
+           goback.
+
+       append-key.
+           if api-keys-count is greater than or equal to 9
+             move 'fu' to rcode
+           else
+             add 1 to api-keys-count
+             move new-api-key to api-key(api-keys-count)
+             move norm-scope to api-key-scope(api-keys-count)
+             rewrite ssection
+               invalid key
+                 move 'er' to rcode
+               not invalid key
+                 move 'ok' to rcode
+             end-rewrite
+           end-if.
+
+       rotate-key.
+           if key-index is less than 1
+               or key-index is greater than api-keys-count
+             move 'bi' to rcode
+           else
+             move new-api-key to api-key(key-index)
+             move norm-scope to api-key-scope(key-index)
+             rewrite ssection
+               invalid key
+                 move 'er' to rcode
+               not invalid key
+                 move 'ok' to rcode
+             end-rewrite
+           end-if.
+
+       revoke-key.
+           if key-index is less than 1
+               or key-index is greater than api-keys-count
+             move 'bi' to rcode
+           else
+             move spaces to api-key(key-index)
+             move spaces to api-key-scope(key-index)
+             rewrite ssection
+               invalid key
+                 move 'er' to rcode
+               not invalid key
+                 move 'ok' to rcode
+             end-rewrite
+           end-if.
+
+       end program manage-api-key.
