@@ -0,0 +1,161 @@
+       identification division.
+       program-id. load-settings.
+
+       environment division.
+       input-output section.
+       file-control.
+         select optional sections-db assign to 'sections.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is name
+           lock mode is automatic
+           sharing with all other.
+
+         select optional settings-db assign to 'settings.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is composite-key
+           lock mode is automatic
+           sharing with all other.
+
+         select optional settings-feed assign to 'settings-feed.dat'
+           organization is sequential
+           access mode is sequential.
+
+         select optional checkpoint-file assign to 'settings-load.ckpt'
+           organization is sequential
+           access mode is sequential.
+
+       data division.
+       file section.
+         fd sections-db is external.
+         copy ssection.
+
+         fd settings-db is external.
+         copy setting.
+
+         fd settings-feed.
+         01 feed-record.
+           02 feed-section-name picture x(40).
+           02 feed-param-name picture x(40).
+           02 feed-param-value picture x(87).
+
+         fd checkpoint-file.
+         copy checkpoint.
+
+       working-storage section.
+         01 ws-eof-feed picture x value 'n'.
+         01 ws-has-checkpoint picture x value 'n'.
+         01 ws-skipping picture x value 'n'.
+         01 ws-resume-key picture x(80) value spaces.
+         01 ws-record-count picture 9(9) value zero.
+         01 ws-fail-count picture 9(9) value zero.
+         01 ws-checkpoint-interval picture 9(9) value 100.
+         01 ws-last-good-section-name picture x(40) value spaces.
+         01 ws-last-good-param-name picture x(40) value spaces.
+
+         01 ws-argc binary-long unsigned.
+         01 ws-argv.
+           02 ws-arg-section-name picture x(40).
+           02 ws-arg-param-name picture x(40).
+           02 ws-arg-param-value picture x(87).
+           02 filler picture x(857).
+         01 ws-result.
+           02 ws-rcode picture x(2).
+           02 ws-action-code picture x.
+           02 filler picture xx.
+         01 ws-result-length binary-long unsigned.
+         01 ws-need-more picture 9.
+
+       procedure division.
+       load-settings-main.
+           perform read-checkpoint
+
+           open input sections-db
+           open i-o settings-db
+           open input settings-feed
+
+           perform until ws-eof-feed is equal to 'y'
+             read settings-feed next record
+               at end
+                 move 'y' to ws-eof-feed
+               not at end
+                 perform process-feed-record
+             end-read
+           end-perform
+
+           if ws-skipping is equal to 'y'
+             display 'LOAD-SETTINGS: checkpoint composite-key not found'
+               ' in feed - no rows processed, restart from an empty'
+               ' checkpoint or a feed that still contains it'
+             move 1 to return-code
+           end-if
+
+           display 'LOAD-SETTINGS: ' ws-record-count ' row(s) applied, '
+             ws-fail-count ' row(s) failed'
+
+           close settings-feed
+           close settings-db
+           close sections-db
+           stop run.
+
+       read-checkpoint.
+           open input checkpoint-file
+           read checkpoint-file record
+             at end
+               move 'n' to ws-has-checkpoint
+             not at end
+               move 'y' to ws-has-checkpoint
+               move checkpoint-composite-key to ws-resume-key
+           end-read
+           close checkpoint-file
+
+           if ws-has-checkpoint is equal to 'y'
+             move 'y' to ws-skipping
+           end-if.
+
+       process-feed-record.
+           if ws-skipping is equal to 'y'
+             if feed-section-name is equal to ws-resume-key(1:40)
+                 and feed-param-name is equal to ws-resume-key(41:40)
+               move 'n' to ws-skipping
+             end-if
+           else
+             move feed-section-name to ws-arg-section-name
+             move feed-param-name to ws-arg-param-name
+             move feed-param-value to ws-arg-param-value
+             move 167 to ws-argc
+
+             call 'put-setting'
+               using ws-argc, ws-argv, ws-result, ws-result-length
+               returning ws-need-more
+             end-call
+
+             if ws-rcode is equal to 'ok'
+               move feed-section-name to ws-last-good-section-name
+               move feed-param-name to ws-last-good-param-name
+               add 1 to ws-record-count
+
+               if function mod(ws-record-count, ws-checkpoint-interval)
+                   is equal to zero
+                 move ws-last-good-section-name
+                   to checkpoint-section-name
+                 move ws-last-good-param-name to checkpoint-param-name
+                 move ws-record-count to checkpoint-record-count
+                 move function current-date to checkpoint-timestamp
+                 perform write-checkpoint
+               end-if
+             else
+               add 1 to ws-fail-count
+               display 'LOAD-SETTINGS: FAILED rcode=' ws-rcode
+                 ' section=' feed-section-name
+                 ' param=' feed-param-name
+             end-if
+           end-if.
+
+       write-checkpoint.
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       end program load-settings.
