@@ -4,42 +4,50 @@
        environment division.
        input-output section.
        file-control.
-         select optional sections-db assign to external 'sections.dat'
+         select optional sections-db assign to 'sections.dat'
            organization is indexed
            access mode is dynamic
            record key is name
            lock mode is automatic
            sharing with all other.
 
-         select optional settings-db assign to external 'settings.dat'
+         select optional settings-db assign to 'settings.dat'
            organization is indexed
            access mode is dynamic
            record key is composite-key
            lock mode is automatic
            sharing with all other.
 
+         select optional audit-log assign to 'audit.dat'
+           organization is sequential
+           access mode is sequential
+           lock mode is automatic
+           sharing with all other.
+
        data division.
        file section.
          fd sections-db is external.
-         01 ssection.
-           02 name picture x(40).
-           02 api-keys occurs 9 times.
-             03 api-key picture x(80).
-           02 api-keys-count picture 9.
-           02 state picture x(40).
+         copy ssection.
 
          fd settings-db is external.
-         01 setting-record.
-           02 composite-key.
-             03 ssection-name picture x(40).
-             03 sparam-name picture x(40).
-           02 sparam-value picture x(87).
+         copy setting.
+
+         fd audit-log.
+         copy auditlog.
 
        working-storage section.
-         01 need-more picture 9.
-         01 ind picture 9.
+      *> must hold one more than the highest legal api-keys-count (9),
+      *> since the varying loop below increments ind to 10 to end the
+      *> scan when there is no match; PIC 9 would wrap 9 -> 0 there.
+         01 ind picture 99.
+         01 matched-ind picture 9.
+         01 norm-section-name picture x(40).
+         01 norm-param-name picture x(40).
+         01 ws-scope-trimmed picture x(40).
+         01 ws-scope-len picture 9(2).
 
        linkage section.
+         01 need-more picture 9.
          01 argc binary-long unsigned.
          01 argv.
            02 section-name picture x(40).
@@ -49,14 +57,15 @@
          01 result.
            02 rcode picture x(2).
            02 result-count picture 9.
+           02 more-results picture x.
            02 results occurs 8.
              03 rparam-name picture x(40).
              03 rparam-value picture x(87).
-           02 filler picture xxx.
+           02 filler picture xx.
          01 result-length binary-long unsigned.
 
-       procedure division 
-         using argc, argv, result, result-length 
+       procedure division
+         using argc, argv, result, result-length
          returning need-more.
        start-get-section.
            if argc is less than 160
@@ -66,49 +75,97 @@
              move zero to need-more
            end-if
 
-           move section-name to name
+           move function trim(function upper-case(section-name))
+             to norm-section-name
+           move function trim(function upper-case(param-name))
+             to norm-param-name
+
+           move norm-section-name to name
            read sections-db record
              invalid key
                move 'bn' to rcode
                move 2 to result-length
+               move zero to matched-ind
+               perform write-audit-record
                goback
            end-read
 
-           perform 
-             varying ind 
+           perform
+             varying ind
                from 1 by 1 until ind is greater than api-keys-count
-             if skey is equal to api-key(ind)
+             if api-key(ind) is not equal to spaces
+                 and skey is equal to api-key(ind)
+               move ind to matched-ind
                perform get-data
                goback
              end-if
            end-perform
 
            move 'na' to rcode
-           move 2 to result-length.
+           move 2 to result-length
+           move zero to matched-ind
+           perform write-audit-record
+           goback.
 
        get-data.
-           move section-name to ssection-name
-           move param-name to sparam-name
-           start settings-db 
+      *> an unset state (spaces) means the section predates this check
+      *> and is treated as active; only an explicit, non-'ACTIVE' value
+      *> (e.g. 'SUSPENDED') marks a section disabled.
+           if state is not equal to spaces
+             if function trim(function upper-case(state))
+               is not equal to 'ACTIVE'
+               move 'ds' to rcode
+               move 2 to result-length
+               perform write-audit-record
+               goback
+             end-if
+           end-if
+
+           move spaces to ws-scope-trimmed
+           move zero to ws-scope-len
+           if api-key-scope(matched-ind) is not equal to spaces
+             move function trim(api-key-scope(matched-ind))
+               to ws-scope-trimmed
+             move function length(function trim(
+                 api-key-scope(matched-ind)))
+               to ws-scope-len
+           end-if
+
+           move norm-section-name to ssection-name
+           move norm-param-name to sparam-name
+           start settings-db
              key is greater than composite-key
            end-start
 
            move 'ok' to rcode
            move zero to result-count
-           move 3 to result-length
+           move 'n' to more-results
+           move 4 to result-length
 
            perform forever
              if result-count is equal to 8
+               move 'y' to more-results
+               perform write-audit-record
                goback
              end-if
 
-             read settings-db record 
-               at end goback 
+             read settings-db record
+               at end
+                 perform write-audit-record
+                 goback
              end-read
-             if ssection-name is not equal to section-name
+             if ssection-name is not equal to norm-section-name
+               perform write-audit-record
                goback
              end-if
 
+             if ws-scope-len is greater than zero
+               if sparam-name(1:ws-scope-len)
+                 is not equal to ws-scope-trimmed(1:ws-scope-len)
+                 exit perform cycle
+               end-if
+             end-if
+
              add 1 to result-count end-add
              move sparam-name to rparam-name(result-count)
              move sparam-value to rparam-value(result-count)
@@ -116,5 +173,14 @@
 
            end-perform.
 
+       write-audit-record.
+           open extend audit-log
+           move function current-date to audit-timestamp
+           move norm-section-name to audit-section-name
+           move matched-ind to audit-key-index
+           move rcode to audit-rcode
+           write audit-record
+           close audit-log.
+
 
        end program get-section.
